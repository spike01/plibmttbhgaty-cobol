@@ -0,0 +1,8 @@
+      *  AUDIT-RECORD - one line per accepted move, so a disputed
+      *  "CELL TAKEN" rejection or win call can be replayed later.
+       01 AUDIT-RECORD.
+         05 AUDIT-SEQ PIC 9(05).
+         05 AUDIT-SYMBOL PIC X(01).
+         05 AUDIT-CELL PIC 9(02).
+         05 AUDIT-TIME PIC 9(08).
+         05 AUDIT-REASON PIC X(05).
