@@ -0,0 +1,6 @@
+      *  GAME-RESULT-RECORD - one completed game, shared by TICTACTOE
+      *  and GAMERPT so the report always matches what the game wrote.
+       01 GAME-RESULT-RECORD.
+         05 GR-DATE PIC 9(8).
+         05 GR-WINNER PIC X(01).
+         05 GR-MOVES PIC 9(03).
