@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAMERPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-RESULTS ASSIGN TO "GAMERES"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS GAMERES-FILE-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "DAYRPT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-RESULTS.
+       COPY "GAMERES.cpy".
+
+       FD  PRINT-FILE.
+       01 PRINT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 GAMERES-FILE-STATUS PIC X(2).
+       01 PRINT-FILE-STATUS PIC X(2).
+       01 EOF-FLAG PIC A VALUE "N".
+       01 FIRST-RECORD-FLAG PIC A VALUE "Y".
+       01 MAX-LINES-PER-PAGE PIC 9(2) VALUE 50.
+       01 LINE-COUNT PIC 9(2) VALUE 0.
+       01 PAGE-NO PIC 9(3) VALUE 0.
+       01 PAGE-NO-EDIT PIC ZZ9.
+       01 RUN-DATE PIC 9(8).
+
+       01 SAVE-DATE PIC 9(8).
+       01 DAY-GAMES PIC 9(5) VALUE 0.
+       01 DAY-X-WINS PIC 9(5) VALUE 0.
+       01 DAY-O-WINS PIC 9(5) VALUE 0.
+       01 DAY-DRAWS PIC 9(5) VALUE 0.
+       01 DAY-TOTAL-MOVES PIC 9(7) VALUE 0.
+       01 DAY-GAMES-EDIT PIC ZZZZ9.
+       01 DAY-X-WINS-EDIT PIC ZZZZ9.
+       01 DAY-O-WINS-EDIT PIC ZZZZ9.
+       01 DAY-DRAWS-EDIT PIC ZZZZ9.
+       01 DAY-AVG-MOVES-EDIT PIC ZZ9.9.
+
+       01 TOTAL-GAMES PIC 9(5) VALUE 0.
+       01 TOTAL-X-WINS PIC 9(5) VALUE 0.
+       01 TOTAL-O-WINS PIC 9(5) VALUE 0.
+       01 TOTAL-DRAWS PIC 9(5) VALUE 0.
+       01 TOTAL-MOVES-ALL PIC 9(7) VALUE 0.
+       01 TOTAL-GAMES-EDIT PIC ZZZZ9.
+       01 TOTAL-X-WINS-EDIT PIC ZZZZ9.
+       01 TOTAL-O-WINS-EDIT PIC ZZZZ9.
+       01 TOTAL-DRAWS-EDIT PIC ZZZZ9.
+       01 TOTAL-AVG-MOVES-EDIT PIC ZZ9.9.
+
+       PROCEDURE DIVISION.
+           DISPLAY "GAMERPT - DAILY GAME SUMMARY"
+           DISPLAY "============================"
+
+           PERFORM OPEN-FILES
+           PERFORM READ-GAME-RESULT
+           PERFORM PROCESS-RECORDS UNTIL EOF-FLAG IS EQUAL TO "Y"
+           PERFORM PRINT-LAST-DAY
+           PERFORM PRINT-GRAND-TOTAL
+           PERFORM CLOSE-FILES
+
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT GAME-RESULTS
+           IF GAMERES-FILE-STATUS IS NOT EQUAL TO "00"
+             DISPLAY "GAMERES FILE NOT FOUND. ABORTING REPORT RUN."
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           PERFORM PRINT-HEADINGS
+           .
+
+       READ-GAME-RESULT.
+           READ GAME-RESULTS
+             AT END
+               MOVE "Y" TO EOF-FLAG
+           END-READ
+           .
+
+       PROCESS-RECORDS.
+           IF FIRST-RECORD-FLAG IS EQUAL TO "Y"
+             MOVE GR-DATE TO SAVE-DATE
+             MOVE "N" TO FIRST-RECORD-FLAG
+           END-IF
+
+           IF GR-DATE IS NOT EQUAL TO SAVE-DATE
+             PERFORM PRINT-DAY-TOTALS
+             PERFORM RESET-DAY-TOTALS
+             MOVE GR-DATE TO SAVE-DATE
+           END-IF
+
+           PERFORM ACCUMULATE-RECORD
+           PERFORM READ-GAME-RESULT
+           .
+
+       ACCUMULATE-RECORD.
+           ADD 1 TO DAY-GAMES
+           IF GR-WINNER IS EQUAL TO "X"
+             ADD 1 TO DAY-X-WINS
+           ELSE
+             IF GR-WINNER IS EQUAL TO "O"
+               ADD 1 TO DAY-O-WINS
+             ELSE
+               ADD 1 TO DAY-DRAWS
+             END-IF
+           END-IF
+           ADD GR-MOVES TO DAY-TOTAL-MOVES
+           .
+
+       RESET-DAY-TOTALS.
+           MOVE 0 TO DAY-GAMES
+           MOVE 0 TO DAY-X-WINS
+           MOVE 0 TO DAY-O-WINS
+           MOVE 0 TO DAY-DRAWS
+           MOVE 0 TO DAY-TOTAL-MOVES
+           .
+
+       PRINT-LAST-DAY.
+           IF FIRST-RECORD-FLAG IS EQUAL TO "N"
+             PERFORM PRINT-DAY-TOTALS
+           END-IF
+           .
+
+       PRINT-DAY-TOTALS.
+           MOVE ZERO TO DAY-AVG-MOVES-EDIT
+           IF DAY-GAMES IS GREATER THAN 0
+             COMPUTE DAY-AVG-MOVES-EDIT ROUNDED =
+               DAY-TOTAL-MOVES / DAY-GAMES
+             MOVE DAY-GAMES TO DAY-GAMES-EDIT
+             MOVE DAY-X-WINS TO DAY-X-WINS-EDIT
+             MOVE DAY-O-WINS TO DAY-O-WINS-EDIT
+             MOVE DAY-DRAWS TO DAY-DRAWS-EDIT
+             PERFORM CHECK-PAGE-BREAK
+             MOVE SPACES TO PRINT-RECORD
+             STRING SAVE-DATE(1:4) "-" SAVE-DATE(5:2) "-" SAVE-DATE(7:2)
+               "     " DAY-GAMES-EDIT "     " DAY-X-WINS-EDIT
+               "     " DAY-O-WINS-EDIT "     " DAY-DRAWS-EDIT
+               "     " DAY-AVG-MOVES-EDIT
+               DELIMITED BY SIZE INTO PRINT-RECORD
+             WRITE PRINT-RECORD
+             ADD 1 TO LINE-COUNT
+             ADD DAY-GAMES TO TOTAL-GAMES
+             ADD DAY-X-WINS TO TOTAL-X-WINS
+             ADD DAY-O-WINS TO TOTAL-O-WINS
+             ADD DAY-DRAWS TO TOTAL-DRAWS
+             ADD DAY-TOTAL-MOVES TO TOTAL-MOVES-ALL
+           END-IF
+           .
+
+       PRINT-GRAND-TOTAL.
+           PERFORM CHECK-PAGE-BREAK
+           MOVE SPACES TO PRINT-RECORD
+           STRING "------------------------------------------" DELIMITED
+             BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           ADD 1 TO LINE-COUNT
+
+           MOVE TOTAL-GAMES TO TOTAL-GAMES-EDIT
+           MOVE TOTAL-X-WINS TO TOTAL-X-WINS-EDIT
+           MOVE TOTAL-O-WINS TO TOTAL-O-WINS-EDIT
+           MOVE TOTAL-DRAWS TO TOTAL-DRAWS-EDIT
+           MOVE ZERO TO TOTAL-AVG-MOVES-EDIT
+           IF TOTAL-GAMES IS GREATER THAN 0
+             COMPUTE TOTAL-AVG-MOVES-EDIT ROUNDED =
+               TOTAL-MOVES-ALL / TOTAL-GAMES
+           END-IF
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING "ALL DATES" "  " TOTAL-GAMES-EDIT
+             "     " TOTAL-X-WINS-EDIT "     " TOTAL-O-WINS-EDIT
+             "     " TOTAL-DRAWS-EDIT "     " TOTAL-AVG-MOVES-EDIT
+             DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+           ADD 1 TO LINE-COUNT
+           .
+
+       PRINT-HEADINGS.
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO PAGE-NO-EDIT
+           MOVE SPACES TO PRINT-RECORD
+           STRING "TICTACTOE DAILY SUMMARY REPORT" "     RUN DATE "
+             RUN-DATE(1:4) "-" RUN-DATE(5:2) "-" RUN-DATE(7:2)
+             "     PAGE " PAGE-NO-EDIT
+             DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING "DATE          GAMES     X WINS     O WINS"
+             "     DRAWS     AVG MOVES"
+             DELIMITED BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE SPACES TO PRINT-RECORD
+           STRING "------------------------------------------" DELIMITED
+             BY SIZE INTO PRINT-RECORD
+           WRITE PRINT-RECORD
+
+           MOVE 0 TO LINE-COUNT
+           .
+
+       CHECK-PAGE-BREAK.
+           IF LINE-COUNT IS GREATER THAN MAX-LINES-PER-PAGE
+             PERFORM PRINT-HEADINGS
+           END-IF
+           .
+
+       CLOSE-FILES.
+           CLOSE GAME-RESULTS
+           CLOSE PRINT-FILE
+           .
+
+           END PROGRAM GAMERPT.
