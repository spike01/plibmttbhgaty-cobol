@@ -0,0 +1,9 @@
+      *  CHECKPOINT-RECORD - the board state saved after every move so
+      *  an interrupted game can be reloaded instead of starting over.
+       01 CHECKPOINT-RECORD.
+         05 CKPT-BOARD-SIZE PIC 9(1).
+         05 CKPT-CELL PIC A OCCURS 25 TIMES.
+         05 CKPT-CURRENT-MOVE PIC A.
+         05 CKPT-NEXT-MOVE PIC A.
+         05 CKPT-MOVE-COUNT PIC 9(3).
+         05 CKPT-AUDIT-SEQ-NO PIC 9(5).
