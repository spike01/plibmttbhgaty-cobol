@@ -1,97 +1,555 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TICTACTOE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-RESULTS ASSIGN TO "GAMERES"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS GAMERES-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHKPT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDITLOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT MOVES-FILE ASSIGN TO "MOVESFIL"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS MOVES-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-RESULTS.
+       COPY "GAMERES.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "CHKPT.cpy".
+
+       FD  AUDIT-TRAIL.
+       COPY "AUDIT.cpy".
+
+       FD  MOVES-FILE.
+       01 MOVES-RECORD PIC 9(02).
+
        WORKING-STORAGE SECTION.
        01 PLAYER-INPUT PIC 9(2).
        01 CURRENT-MOVE PIC A VALUE "X".
        01 TMP-MOVE PIC A.
        01 NEXT-MOVE PIC A VALUE "O".
        01 GAME-OVER PIC 9 VALUE 0.
+       01 MOVE-COUNT PIC 9(3) VALUE 0.
+       01 DRAW-FLAG PIC 9 VALUE 0.
+       01 FILLED-COUNT PIC 9(2).
+       01 CELL-POS PIC 9(2).
+       01 GAMERES-FILE-STATUS PIC X(2).
+       01 SINGLE-PLAYER-FLAG PIC A VALUE "N".
+       01 COMPUTER-SYMBOL PIC A.
+       01 FOUND-CELL PIC 9(2) VALUE 0.
+       01 EMPTY-SCAN PIC 9(2).
+       01 CHKPT-FILE-STATUS PIC X(2).
+       01 RESUME-FLAG PIC A VALUE "N".
+       01 AUDIT-FILE-STATUS PIC X(2).
+       01 AUDIT-SEQ-NO PIC 9(5) VALUE 0.
+       01 RETRY-COUNT PIC 9(1) VALUE 0.
+       01 MAX-RETRIES PIC 9(1) VALUE 5.
+       01 MOVES-FILE-STATUS PIC X(2).
+       01 BATCH-MODE-FLAG PIC A VALUE "N".
+
+       01 PLAYER-NAMES.
+         05 PLAYER-NAME PIC X(20) OCCURS 2 TIMES.
+       01 RESOLVED-NAME PIC X(20).
+
+       01 BOARD-SIZE PIC 9(1) VALUE 3.
+       01 TOTAL-CELLS PIC 9(2) VALUE 9.
+       01 TOTAL-LINES PIC 9(2) VALUE 8.
+       01 LINE-NO PIC 9(2).
+       01 LINE-CELL-NO PIC 9(1).
+       01 ROW-NO PIC 9(1).
+       01 COL-NO PIC 9(1).
+       01 LINE-MISMATCH PIC 9.
+       01 LINE-SYMBOL-COUNT PIC 9(2).
+       01 LINE-SPACE-COUNT PIC 9(2).
+       01 LINE-SPACE-CELL PIC 9(2).
+       01 DASH-LINE PIC X(9) VALUE ALL "-".
+       01 LINE-WIDTH PIC 9(1).
+       01 CELL-NUMBER PIC 9(2).
+       01 BOARD-SIZE-ENV PIC X(1).
 
        01 BOARD.
-         05 CELL PIC A OCCURS 9 TIMES.
+         05 CELL PIC A OCCURS 25 TIMES.
+
+       01 LINE-TABLE.
+         05 LINE-ENTRY OCCURS 12 TIMES.
+           10 LINE-CELL PIC 9(2) OCCURS 5 TIMES.
 
-       01 WINNING-COMBINATIONS.
-         05 IDX PIC 9 OCCURS 3 TIMES.
-       
        PROCEDURE DIVISION.
            DISPLAY "COBOL TAC TOE v0.1"
            DISPLAY "================="
 
+           MOVE SPACES TO BOARD
+
+           ACCEPT BATCH-MODE-FLAG FROM ENVIRONMENT "TTTBATCH"
+
+           IF BATCH-MODE-FLAG IS EQUAL TO "Y"
+             PERFORM OPEN-MOVES-FILE
+             PERFORM ASK-BATCH-BOARD-SIZE
+             PERFORM COMPUTE-BOARD-DIMENSIONS
+             PERFORM BUILD-LINES
+           ELSE
+             PERFORM CHECK-FOR-CHECKPOINT
+             IF RESUME-FLAG IS NOT EQUAL TO "Y"
+               PERFORM ASK-BOARD-SIZE
+               PERFORM COMPUTE-BOARD-DIMENSIONS
+               PERFORM BUILD-LINES
+               PERFORM ASK-GAME-MODE
+               PERFORM ASK-PLAYER-NAMES
+             END-IF
+           END-IF
+
+           PERFORM OPEN-GAME-RESULTS
+           PERFORM OPEN-AUDIT-TRAIL
+
            PERFORM GAME-LOOP UNTIL GAME-OVER IS EQUAL TO 1
 
+           CLOSE GAME-RESULTS
+           CLOSE AUDIT-TRAIL
+           IF BATCH-MODE-FLAG IS EQUAL TO "Y"
+             CLOSE MOVES-FILE
+           END-IF
+
            GOBACK.
 
+       CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPT-FILE-STATUS IS EQUAL TO "00"
+             READ CHECKPOINT-FILE
+             IF CHKPT-FILE-STATUS IS EQUAL TO "00"
+               DISPLAY "SAVED GAME FOUND. RESUME IT? (Y/N)"
+               ACCEPT RESUME-FLAG
+               IF RESUME-FLAG IS EQUAL TO "Y"
+                 PERFORM LOAD-CHECKPOINT
+               END-IF
+             END-IF
+             CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE CKPT-BOARD-SIZE TO BOARD-SIZE
+           PERFORM COMPUTE-BOARD-DIMENSIONS
+           PERFORM BUILD-LINES
+           PERFORM LOAD-CHECKPOINT-CELL VARYING CELL-POS FROM 1 BY 1
+             UNTIL CELL-POS > TOTAL-CELLS
+           MOVE CKPT-CURRENT-MOVE TO CURRENT-MOVE
+           MOVE CKPT-NEXT-MOVE TO NEXT-MOVE
+           MOVE CKPT-MOVE-COUNT TO MOVE-COUNT
+           MOVE CKPT-AUDIT-SEQ-NO TO AUDIT-SEQ-NO
+           .
+
+       LOAD-CHECKPOINT-CELL.
+           MOVE CKPT-CELL(CELL-POS) TO CELL(CELL-POS)
+           .
+
+       ASK-BOARD-SIZE.
+           DISPLAY "BOARD SIZE - 3, 4, OR 5? "
+           ACCEPT BOARD-SIZE-ENV
+           PERFORM SET-BOARD-SIZE
+           .
+
+       ASK-BATCH-BOARD-SIZE.
+           ACCEPT BOARD-SIZE-ENV FROM ENVIRONMENT "TTTSIZE"
+           PERFORM SET-BOARD-SIZE
+           .
+
+       SET-BOARD-SIZE.
+           IF BOARD-SIZE-ENV IS EQUAL TO "3" OR BOARD-SIZE-ENV
+             IS EQUAL TO "4" OR BOARD-SIZE-ENV IS EQUAL TO "5"
+             MOVE BOARD-SIZE-ENV TO BOARD-SIZE
+           ELSE
+             MOVE 3 TO BOARD-SIZE
+           END-IF
+           .
+
+       COMPUTE-BOARD-DIMENSIONS.
+           COMPUTE TOTAL-CELLS = BOARD-SIZE * BOARD-SIZE
+           COMPUTE LINE-WIDTH = BOARD-SIZE * 2 - 1
+           .
+
+       BUILD-LINES.
+           MOVE 0 TO LINE-NO
+           PERFORM BUILD-ROW VARYING ROW-NO FROM 1 BY 1
+             UNTIL ROW-NO > BOARD-SIZE
+           PERFORM BUILD-COL VARYING COL-NO FROM 1 BY 1
+             UNTIL COL-NO > BOARD-SIZE
+           PERFORM BUILD-DIAG-1
+           PERFORM BUILD-DIAG-2
+           MOVE LINE-NO TO TOTAL-LINES
+           .
+
+       BUILD-ROW.
+           ADD 1 TO LINE-NO
+           PERFORM BUILD-ROW-CELL VARYING COL-NO FROM 1 BY 1
+             UNTIL COL-NO > BOARD-SIZE
+           .
+
+       BUILD-ROW-CELL.
+           COMPUTE CELL-NUMBER = (ROW-NO - 1) * BOARD-SIZE + COL-NO
+           MOVE CELL-NUMBER TO LINE-CELL(LINE-NO, COL-NO)
+           .
+
+       BUILD-COL.
+           ADD 1 TO LINE-NO
+           PERFORM BUILD-COL-CELL VARYING ROW-NO FROM 1 BY 1
+             UNTIL ROW-NO > BOARD-SIZE
+           .
+
+       BUILD-COL-CELL.
+           COMPUTE CELL-NUMBER = (ROW-NO - 1) * BOARD-SIZE + COL-NO
+           MOVE CELL-NUMBER TO LINE-CELL(LINE-NO, ROW-NO)
+           .
+
+       BUILD-DIAG-1.
+           ADD 1 TO LINE-NO
+           PERFORM BUILD-DIAG-1-CELL VARYING ROW-NO FROM 1 BY 1
+             UNTIL ROW-NO > BOARD-SIZE
+           .
+
+       BUILD-DIAG-1-CELL.
+           COMPUTE CELL-NUMBER = (ROW-NO - 1) * BOARD-SIZE + ROW-NO
+           MOVE CELL-NUMBER TO LINE-CELL(LINE-NO, ROW-NO)
+           .
+
+       BUILD-DIAG-2.
+           ADD 1 TO LINE-NO
+           PERFORM BUILD-DIAG-2-CELL VARYING ROW-NO FROM 1 BY 1
+             UNTIL ROW-NO > BOARD-SIZE
+           .
+
+       BUILD-DIAG-2-CELL.
+           COMPUTE CELL-NUMBER = (ROW-NO - 1) * BOARD-SIZE
+             + (BOARD-SIZE - ROW-NO + 1)
+           MOVE CELL-NUMBER TO LINE-CELL(LINE-NO, ROW-NO)
+           .
+
+       ASK-GAME-MODE.
+           DISPLAY "PLAY AGAINST THE COMPUTER? (Y/N)"
+           ACCEPT SINGLE-PLAYER-FLAG
+           IF SINGLE-PLAYER-FLAG IS EQUAL TO "Y"
+             MOVE "O" TO COMPUTER-SYMBOL
+           END-IF
+           .
+
+       ASK-PLAYER-NAMES.
+           DISPLAY "ENTER NAME FOR PLAYER X:"
+           ACCEPT PLAYER-NAME(1)
+           IF SINGLE-PLAYER-FLAG IS EQUAL TO "Y"
+             MOVE "COMPUTER" TO PLAYER-NAME(2)
+           ELSE
+             DISPLAY "ENTER NAME FOR PLAYER O:"
+             ACCEPT PLAYER-NAME(2)
+           END-IF
+           .
+
+       RESOLVE-CURRENT-NAME.
+           IF CURRENT-MOVE IS EQUAL TO "X"
+             MOVE PLAYER-NAME(1) TO RESOLVED-NAME
+           ELSE
+             MOVE PLAYER-NAME(2) TO RESOLVED-NAME
+           END-IF
+           .
+
+       OPEN-GAME-RESULTS.
+           OPEN EXTEND GAME-RESULTS
+           IF GAMERES-FILE-STATUS IS EQUAL TO "35"
+             OPEN OUTPUT GAME-RESULTS
+           END-IF
+           .
+
+       OPEN-AUDIT-TRAIL.
+           OPEN EXTEND AUDIT-TRAIL
+           IF AUDIT-FILE-STATUS IS EQUAL TO "35"
+             OPEN OUTPUT AUDIT-TRAIL
+           END-IF
+           .
+
+       OPEN-MOVES-FILE.
+           OPEN INPUT MOVES-FILE
+           IF MOVES-FILE-STATUS IS NOT EQUAL TO "00"
+             DISPLAY "MOVES FILE NOT FOUND. ABORTING BATCH RUN."
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+
        GAME-LOOP.
-           PERFORM SHOW-BOARD 
+           PERFORM SHOW-BOARD
            PERFORM TAKE-INPUT
            PERFORM CHECK-WIN
+           PERFORM CHECK-DRAW
            PERFORM CHANGE-PLAYER
            .
 
+       CHECK-DRAW.
+           IF GAME-OVER IS NOT EQUAL TO 1
+             MOVE 0 TO FILLED-COUNT
+             PERFORM COUNT-FILLED-CELL VARYING CELL-POS FROM 1 BY 1
+               UNTIL CELL-POS > TOTAL-CELLS
+             IF FILLED-COUNT IS EQUAL TO TOTAL-CELLS
+               MOVE 1 TO GAME-OVER
+               MOVE 1 TO DRAW-FLAG
+               DISPLAY "GAME IS A DRAW."
+               PERFORM CLEAR-CHECKPOINT
+               PERFORM WRITE-GAME-RESULT
+             END-IF
+           END-IF
+           .
+
+       COUNT-FILLED-CELL.
+           IF CELL(CELL-POS) IS EQUAL TO "X" OR CELL(CELL-POS)
+             IS EQUAL TO "O"
+             ADD 1 TO FILLED-COUNT
+           END-IF
+           .
+
        SHOW-BOARD.
+           PERFORM RESOLVE-CURRENT-NAME
+           DISPLAY RESOLVED-NAME " (" CURRENT-MOVE ") TO MOVE"
            DISPLAY "     "
-           DISPLAY CELL(1)"|"CELL(2)"|"CELL(3)
-           DISPLAY "-----"
-           DISPLAY CELL(4)"|"CELL(5)"|"CELL(6)
-           DISPLAY "-----"
-           DISPLAY CELL(7)"|"CELL(8)"|"CELL(9)
+           PERFORM SHOW-ROW VARYING ROW-NO FROM 1 BY 1
+             UNTIL ROW-NO > BOARD-SIZE
            DISPLAY "     "
            .
 
+       SHOW-ROW.
+           IF ROW-NO IS GREATER THAN 1
+             DISPLAY DASH-LINE(1:LINE-WIDTH)
+           END-IF
+           PERFORM SHOW-ROW-CELL VARYING COL-NO FROM 1 BY 1
+             UNTIL COL-NO > BOARD-SIZE
+           .
+
+       SHOW-ROW-CELL.
+           COMPUTE CELL-NUMBER = (ROW-NO - 1) * BOARD-SIZE + COL-NO
+           IF COL-NO IS EQUAL TO BOARD-SIZE
+             DISPLAY CELL(CELL-NUMBER)
+           ELSE
+             DISPLAY CELL(CELL-NUMBER) "|" WITH NO ADVANCING
+           END-IF
+           .
+
        CHECK-WIN.
-           MOVE 1 TO IDX(1)
-           MOVE 2 TO IDX(2)
-           MOVE 3 TO IDX(3)
-           PERFORM CHECK-LINE
-           MOVE 4 TO IDX(1)
-           MOVE 5 TO IDX(2)
-           MOVE 6 TO IDX(3)
-           PERFORM CHECK-LINE
-           MOVE 7 TO IDX(1)
-           MOVE 8 TO IDX(2)
-           MOVE 9 TO IDX(3)
-           PERFORM CHECK-LINE
-           MOVE 1 TO IDX(1)
-           MOVE 4 TO IDX(2)
-           MOVE 7 TO IDX(3)
-           PERFORM CHECK-LINE
-           MOVE 2 TO IDX(1)
-           MOVE 5 TO IDX(2)
-           MOVE 8 TO IDX(3)
-           PERFORM CHECK-LINE
-           MOVE 3 TO IDX(1)
-           MOVE 6 TO IDX(2)
-           MOVE 7 TO IDX(3)
-           PERFORM CHECK-LINE
-           MOVE 1 TO IDX(1)
-           MOVE 3 TO IDX(2)
-           MOVE 9 TO IDX(3)
-           PERFORM CHECK-LINE
-           MOVE 3 TO IDX(1)
-           MOVE 5 TO IDX(2)
-           MOVE 7 TO IDX(3)
-           PERFORM CHECK-LINE
+           PERFORM CHECK-WIN-LINE VARYING LINE-NO FROM 1 BY 1
+             UNTIL LINE-NO > TOTAL-LINES OR GAME-OVER IS EQUAL TO 1
+           .
+
+       CHECK-WIN-LINE.
+           MOVE 0 TO LINE-MISMATCH
+           PERFORM TEST-LINE-CELL VARYING LINE-CELL-NO FROM 1 BY 1
+             UNTIL LINE-CELL-NO > BOARD-SIZE
+           IF LINE-MISMATCH IS EQUAL TO 0
+             MOVE 1 TO GAME-OVER
+             PERFORM RESOLVE-CURRENT-NAME
+             DISPLAY RESOLVED-NAME " (" CURRENT-MOVE ") IS THE WINNER."
+             PERFORM CLEAR-CHECKPOINT
+             PERFORM WRITE-GAME-RESULT
+           END-IF
+           .
+
+       TEST-LINE-CELL.
+           IF CELL(LINE-CELL(LINE-NO, LINE-CELL-NO)) IS NOT EQUAL
+             TO CURRENT-MOVE
+             MOVE 1 TO LINE-MISMATCH
+           END-IF
            .
 
        TAKE-INPUT.
+           MOVE 0 TO RETRY-COUNT
+           IF BATCH-MODE-FLAG IS EQUAL TO "Y"
+             PERFORM BATCH-TAKE-INPUT
+           ELSE
+             IF SINGLE-PLAYER-FLAG IS EQUAL TO "Y" AND CURRENT-MOVE
+               IS EQUAL TO COMPUTER-SYMBOL
+               PERFORM COMPUTER-TAKE-INPUT
+             ELSE
+               PERFORM HUMAN-TAKE-INPUT
+             END-IF
+           END-IF
+           PERFORM WRITE-AUDIT-ENTRY
+           PERFORM WRITE-CHECKPOINT
+           .
+
+       BATCH-TAKE-INPUT.
+           READ MOVES-FILE INTO PLAYER-INPUT
+             AT END
+               DISPLAY "MOVES FILE EXHAUSTED. ABORTING BATCH RUN."
+               PERFORM BATCH-ABEND
+           END-READ
+
+           IF CELL(PLAYER-INPUT) IS EQUAL TO "X" OR CELL(PLAYER-INPUT)
+             IS EQUAL TO "O"
+             DISPLAY "CELL TAKEN. ABORTING BATCH RUN."
+             PERFORM BATCH-ABEND
+           END-IF
+
+           IF PLAYER-INPUT IS GREATER THAN TOTAL-CELLS OR PLAYER-INPUT
+             IS LESS THAN 1
+             DISPLAY "OUT OF RANGE. ABORTING BATCH RUN."
+             PERFORM BATCH-ABEND
+           END-IF
+
+           SET CELL(PLAYER-INPUT) TO CURRENT-MOVE
+           ADD 1 TO MOVE-COUNT
+           .
+
+       BATCH-ABEND.
+           CLOSE GAME-RESULTS
+           CLOSE AUDIT-TRAIL
+           CLOSE MOVES-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+       TOO-MANY-RETRIES.
+           DISPLAY "TOO MANY INVALID ENTRIES. ABORTING GAME."
+           CLOSE GAME-RESULTS
+           CLOSE AUDIT-TRAIL
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+           .
+
+       HUMAN-TAKE-INPUT.
            ACCEPT PLAYER-INPUT
 
-           IF CELL(PLAYER-INPUT) IS EQUAL TO "X" OR CELL(PLAYER-INPUT) 
-             IS EQUAL TO "0" THEN
+           IF CELL(PLAYER-INPUT) IS EQUAL TO "X" OR CELL(PLAYER-INPUT)
+             IS EQUAL TO "O" THEN
+             ADD 1 TO RETRY-COUNT
+             MOVE "TAKEN" TO AUDIT-REASON
+             PERFORM WRITE-REJECT-AUDIT
+             IF RETRY-COUNT IS GREATER THAN OR EQUAL TO MAX-RETRIES
+               PERFORM TOO-MANY-RETRIES
+             END-IF
              DISPLAY "CELL TAKEN. PICK ANOTHER CELL"
-             PERFORM TAKE-INPUT
+             PERFORM HUMAN-TAKE-INPUT
+           ELSE
+             IF PLAYER-INPUT IS GREATER THAN TOTAL-CELLS OR PLAYER-INPUT
+               IS LESS THAN 1 THEN
+               ADD 1 TO RETRY-COUNT
+               MOVE "RANGE" TO AUDIT-REASON
+               PERFORM WRITE-REJECT-AUDIT
+               IF RETRY-COUNT IS GREATER THAN OR EQUAL TO MAX-RETRIES
+                 PERFORM TOO-MANY-RETRIES
+               END-IF
+               DISPLAY "OUT OF RANGE. PICK ANOTHER CELL"
+               PERFORM HUMAN-TAKE-INPUT
+             ELSE
+               SET CELL(PLAYER-INPUT) TO CURRENT-MOVE
+               ADD 1 TO MOVE-COUNT
              END-IF
+           END-IF
+           .
 
-             IF PLAYER-INPUT IS GREATER THAN 9 OR PLAYER-INPUT IS LESS 
-               THAN 1 THEN
-               DISPLAY "OUT OF RANGE. PICK ANOTHER CELL"
-               PERFORM TAKE-INPUT
+       COMPUTER-TAKE-INPUT.
+           MOVE 0 TO FOUND-CELL
+           PERFORM FIND-WINNING-CELL
+           IF FOUND-CELL IS EQUAL TO 0
+             PERFORM FIND-FIRST-EMPTY
+           END-IF
+           MOVE FOUND-CELL TO PLAYER-INPUT
+           DISPLAY COMPUTER-SYMBOL " (COMPUTER) TAKES CELL "
+             PLAYER-INPUT
+           SET CELL(PLAYER-INPUT) TO CURRENT-MOVE
+           ADD 1 TO MOVE-COUNT
+           .
+
+       FIND-WINNING-CELL.
+           PERFORM SCAN-LINE VARYING LINE-NO FROM 1 BY 1
+             UNTIL LINE-NO > TOTAL-LINES OR FOUND-CELL IS NOT EQUAL TO 0
+           .
+
+       SCAN-LINE.
+           MOVE 0 TO LINE-SYMBOL-COUNT
+           MOVE 0 TO LINE-SPACE-COUNT
+           MOVE 0 TO LINE-SPACE-CELL
+           PERFORM SCAN-LINE-CELL VARYING LINE-CELL-NO FROM 1 BY 1
+             UNTIL LINE-CELL-NO > BOARD-SIZE
+           IF LINE-SYMBOL-COUNT IS EQUAL TO BOARD-SIZE - 1 AND
+             LINE-SPACE-COUNT IS EQUAL TO 1
+             MOVE LINE-SPACE-CELL TO FOUND-CELL
+           END-IF
+           .
+
+       SCAN-LINE-CELL.
+           IF CELL(LINE-CELL(LINE-NO, LINE-CELL-NO)) IS EQUAL
+             TO COMPUTER-SYMBOL
+             ADD 1 TO LINE-SYMBOL-COUNT
+           ELSE
+             IF CELL(LINE-CELL(LINE-NO, LINE-CELL-NO)) IS EQUAL TO SPACE
+               ADD 1 TO LINE-SPACE-COUNT
+               MOVE LINE-CELL(LINE-NO, LINE-CELL-NO) TO LINE-SPACE-CELL
              END-IF
+           END-IF
+           .
 
-             SET CELL(PLAYER-INPUT) TO CURRENT-MOVE
-             .
+       FIND-FIRST-EMPTY.
+           PERFORM FIND-FIRST-EMPTY-CELL VARYING EMPTY-SCAN FROM 1 BY 1
+             UNTIL EMPTY-SCAN > TOTAL-CELLS
+             OR FOUND-CELL IS NOT EQUAL TO 0
+           .
+
+       FIND-FIRST-EMPTY-CELL.
+           IF CELL(EMPTY-SCAN) IS EQUAL TO SPACE
+             MOVE EMPTY-SCAN TO FOUND-CELL
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+           IF BATCH-MODE-FLAG IS NOT EQUAL TO "Y"
+             MOVE SPACES TO CHECKPOINT-RECORD
+             MOVE BOARD-SIZE TO CKPT-BOARD-SIZE
+             PERFORM SAVE-CHECKPOINT-CELL VARYING CELL-POS FROM 1 BY 1
+               UNTIL CELL-POS > TOTAL-CELLS
+             MOVE NEXT-MOVE TO CKPT-CURRENT-MOVE
+             MOVE CURRENT-MOVE TO CKPT-NEXT-MOVE
+             MOVE MOVE-COUNT TO CKPT-MOVE-COUNT
+             MOVE AUDIT-SEQ-NO TO CKPT-AUDIT-SEQ-NO
+             OPEN OUTPUT CHECKPOINT-FILE
+             WRITE CHECKPOINT-RECORD
+             CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       SAVE-CHECKPOINT-CELL.
+           MOVE CELL(CELL-POS) TO CKPT-CELL(CELL-POS)
+           .
+
+       CLEAR-CHECKPOINT.
+           IF BATCH-MODE-FLAG IS NOT EQUAL TO "Y"
+             OPEN OUTPUT CHECKPOINT-FILE
+             CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-AUDIT-ENTRY.
+           ADD 1 TO AUDIT-SEQ-NO
+           MOVE AUDIT-SEQ-NO TO AUDIT-SEQ
+           MOVE CURRENT-MOVE TO AUDIT-SYMBOL
+           MOVE PLAYER-INPUT TO AUDIT-CELL
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE "OK" TO AUDIT-REASON
+           WRITE AUDIT-RECORD
+           .
+
+       WRITE-REJECT-AUDIT.
+           ADD 1 TO AUDIT-SEQ-NO
+           MOVE AUDIT-SEQ-NO TO AUDIT-SEQ
+           MOVE CURRENT-MOVE TO AUDIT-SYMBOL
+           MOVE PLAYER-INPUT TO AUDIT-CELL
+           ACCEPT AUDIT-TIME FROM TIME
+           WRITE AUDIT-RECORD
+           .
 
        CHANGE-PLAYER.
            MOVE CURRENT-MOVE TO TMP-MOVE
@@ -99,13 +557,15 @@
            MOVE TMP-MOVE TO NEXT-MOVE
            .
 
-       CHECK-LINE.
-           IF CELL(IDX(1)) IS EQUAL TO CURRENT-MOVE 
-             AND CELL(IDX(2)) IS EQUAL TO CURRENT-MOVE 
-             AND CELL(IDX(3)) IS EQUAL TO CURRENT-MOVE THEN
-             MOVE 1 TO GAME-OVER
-             DISPLAY CURRENT-MOVE " IS THE WINNER."
+       WRITE-GAME-RESULT.
+           ACCEPT GR-DATE FROM DATE YYYYMMDD
+           IF DRAW-FLAG IS EQUAL TO 1
+             MOVE "-" TO GR-WINNER
+           ELSE
+             MOVE CURRENT-MOVE TO GR-WINNER
            END-IF
+           MOVE MOVE-COUNT TO GR-MOVES
+           WRITE GAME-RESULT-RECORD
            .
 
-           END PROGRAM TICTACTOE. 
+           END PROGRAM TICTACTOE.
